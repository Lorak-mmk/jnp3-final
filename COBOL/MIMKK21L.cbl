@@ -0,0 +1,341 @@
+      ******************************************************************
+      *                                                                *
+      * RESTful file access                                            *
+      *                                                                *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MIMKK21L.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *  Container name declarations
+      *  Channel and container names are case sensitive
+       01 DATE-CONT          PIC X(16) VALUE 'CICSTIME'.
+       01 INPUT-CONT         PIC X(16) VALUE 'INPUTDATA'.
+       01 OUTPUT-CONT        PIC X(16) VALUE 'OUTPUTDATA'.
+       01 LENGTH-CONT        PIC X(16) VALUE 'INPUTDATALENGTH'.
+       01 ERROR-CONT         PIC X(16) VALUE 'ERRORDATA'.
+       01 RESP-CONT          PIC X(16) VALUE 'CICSRC'.
+
+
+      *  Data fields used by the program
+       01 INPUTLENGTH        PIC S9(8) COMP-4.
+       01 DATALENGTH         PIC S9(8) COMP-4.
+       01 CURRENTTIME        PIC S9(15) COMP-3.
+       01 CHANNELNAME        PIC X(16) VALUE SPACES.
+
+      *  SET ONCE RESP-ERROR HAS ALREADY TRIED TO PUT DIAGNOSTICS TO
+      *  THE CALLER, SO A SECOND CICS FAILURE WHILE DOING SO CANNOT
+      *  LOOP BACK INTO RESP-ERROR AGAIN
+       01 RESP-ERROR-SW      PIC X VALUE 'N'.
+           88 RESP-ERROR-HANDLED  VALUE 'Y'.
+      *  SET ONCE THE REAL BUSINESS RESULT HAS BEEN SUCCESSFULLY PUT
+      *  TO OUTPUT-CONT, SO A LATER FAILURE PUTTING ERROR-CONT OR
+      *  DATE-CONT CANNOT GO BACK AND OVERWRITE THAT RESULT WITH A
+      *  GENERIC FAILURE MESSAGE
+       01 OUTPUT-CONT-SW     PIC X VALUE 'N'.
+           88 OUTPUT-CONT-SENT    VALUE 'Y'.
+       01 INPUTSTRING        PIC X(72) VALUE SPACES.
+
+      *  BROWSE-QNO is the starting key; PAGE-SIZE-IN is how many
+      *  records the caller wants back (defaults to PAGE-SIZE-DFT
+      *  when absent or zero, capped at PAGE-SIZE-MAX)
+       01 BROWSE-QNO         PIC 9(5) VALUE ZEROS.
+       01 PAGE-SIZE-IN       PIC 9(2) VALUE ZEROS.
+       01 PAGE-SIZE          PIC 9(2) VALUE ZEROS.
+       01 PAGE-SIZE-DFT      PIC 9(2) VALUE 5.
+       01 PAGE-SIZE-MAX      PIC 9(2) VALUE 5.
+       01 REC-COUNT          PIC 9(2) VALUE ZEROS.
+       01 OUT-PTR            PIC S9(4) COMP VALUE 1.
+       01 BROWSE-SW          PIC X VALUE 'N'.
+           88 BROWSE-EOF        VALUE 'Y'.
+
+       01 OUTPUTSTRING       PIC X(2200) VALUE SPACES.
+       01 RESPCODE           PIC S9(8) COMP-4 VALUE 0.
+       01 RESPCODE2          PIC S9(8) COMP-4 VALUE 0.
+       01 DATE-TIME.
+         03 DATESTRING         PIC X(10) VALUE SPACES.
+         03 TIME-SEP           PIC X(1) VALUE SPACES.
+         03 TIMESTRING         PIC X(8) VALUE SPACES.
+       01 RC-RECORD          PIC S9(8) COMP-4 VALUE 0.
+       01 ERR-RECORD.
+         03 ERRORCMD           PIC X(16) VALUE SPACES.
+         03 ERRORSTRING        PIC X(32) VALUE SPACES.
+       01 WORK-AREAS.
+           05  ERR-CODE         PIC S9(8) COMP.
+           05  RECLEN           PIC S9(4) COMP VALUE 415.
+      *
+      *  VSAM CUSTOMER RECORD LAYOUT
+      *
+       01  WBVSCUST-RECORD-LAYOUT.
+           05 QUESTIONNO-FILE       PIC 9(5).
+           05 QUESTION-FILE         PIC X(98).
+           05 ANSWERONE-FILE        PIC X(90).
+           05 ANSONE-FILE           PIC 9(4).
+           05 ANSWERTWO-FILE        PIC X(90).
+           05 ANSTWO-FILE           PIC 9(4).
+           05 ANSWERTHREE-FILE      PIC X(90).
+           05 ANSTHREE-FILE         PIC 9(4).
+           05 CATEGORY-FILE         PIC X(20).
+           05 DIFFICULTY-FILE       PIC X(10).
+
+       PROCEDURE DIVISION.
+      *  -----------------------------------------------------------
+       MAIN-PROCESSING SECTION.
+      *  -----------------------------------------------------------
+
+      *  Get name of channel
+           EXEC CICS ASSIGN CHANNEL(CHANNELNAME)
+                            END-EXEC.
+
+      *  If no channel passed in, report it to the caller and return
+      *  normally instead of abending -- this is a RESTful-style
+      *  service, so a caller mistake should come back as a response,
+      *  not a dump
+           IF CHANNELNAME = SPACES THEN
+               MOVE 'NO CHANNEL PASSED TO PROGRAM' TO OUTPUTSTRING
+               MOVE 'NOCH' TO ERRORCMD
+               MOVE 'NO CHANNEL PASSED TO PROGRAM' TO ERRORSTRING
+               PERFORM PUT-TO-CONTAINER
+           END-IF.
+
+
+      *  Read content and length of input container
+           MOVE LENGTH OF INPUTSTRING TO INPUTLENGTH.
+           EXEC CICS GET CONTAINER(INPUT-CONT)
+                            CHANNEL(CHANNELNAME)
+                            FLENGTH(INPUTLENGTH)
+                            INTO(INPUTSTRING)
+                            RESP(RESPCODE)
+                            RESP2(RESPCODE2)
+                            END-EXEC.
+
+      *  Place RC in binary container for return to caller
+           MOVE RESPCODE TO RC-RECORD.
+           EXEC CICS PUT CONTAINER(RESP-CONT)
+                            FROM(RC-RECORD)
+                            FLENGTH(LENGTH OF RC-RECORD)
+                            BIT
+                            RESP(RESPCODE)
+                            END-EXEC.
+
+           IF RESPCODE NOT = DFHRESP(NORMAL)
+             PERFORM RESP-ERROR
+           END-IF.
+
+      *  INPUTDATA holds the starting QUESTIONNO to browse from,
+      *  optionally followed by ':' and the number of records wanted
+           UNSTRING INPUTSTRING DELIMITED BY ':'
+             INTO BROWSE-QNO PAGE-SIZE-IN
+           END-UNSTRING.
+
+           IF BROWSE-QNO IS NUMERIC
+              CONTINUE
+           ELSE
+              MOVE 'QUESTION NUMBER IS NOT NUMERIC' TO OUTPUTSTRING
+              MOVE 'VALIDATION' TO ERRORCMD
+              MOVE 'QUESTION NUMBER IS NOT NUMERIC' TO ERRORSTRING
+              PERFORM PUT-TO-CONTAINER.
+      *       PERFORM NORMAL-RETURN.
+
+           IF PAGE-SIZE-IN IS NUMERIC AND PAGE-SIZE-IN > ZEROS
+              MOVE PAGE-SIZE-IN TO PAGE-SIZE
+           ELSE
+              MOVE PAGE-SIZE-DFT TO PAGE-SIZE
+           END-IF.
+
+           IF PAGE-SIZE > PAGE-SIZE-MAX
+              MOVE PAGE-SIZE-MAX TO PAGE-SIZE
+           END-IF.
+
+      *BROWSE-CUSTOMER-FILE.
+      *
+      *    STARTBR POSITIONS THE BROWSE AT OR AFTER BROWSE-QNO, THEN
+      *    READNEXT PULLS BACK UP TO PAGE-SIZE RECORDS
+      *
+           EXEC CICS STARTBR FILE('MIMKK21B')
+                          RIDFLD(BROWSE-QNO)
+                          GTEQ
+                          RESP(ERR-CODE)
+                          END-EXEC
+           EVALUATE ERR-CODE
+               WHEN DFHRESP(NORMAL)
+                  PERFORM BUILD-PAGE
+                  EXEC CICS ENDBR FILE('MIMKK21B')
+                                  END-EXEC
+               WHEN DFHRESP(NOTFND)
+                  MOVE 'NO QUESTIONS FOUND' TO OUTPUTSTRING
+                  MOVE 'BROWSE' TO ERRORCMD
+                  MOVE 'NO QUESTIONS FOUND' TO ERRORSTRING
+                  PERFORM PUT-TO-CONTAINER
+               WHEN OTHER
+                  MOVE 'FILE BROWSE ERROR. CONTACT WB SUPPORT' TO
+                        OUTPUTSTRING
+                  MOVE 'BROWSE' TO ERRORCMD
+                  MOVE 'FILE BROWSE ERROR' TO ERRORSTRING
+                  PERFORM PUT-TO-CONTAINER
+           END-EVALUATE.
+
+       PUT-TO-CONTAINER.
+      *
+      *    MOVE DATA TO OUTPUT CONTAINER
+      *
+
+           EXEC CICS PUT CONTAINER(OUTPUT-CONT)
+                            FROM(OUTPUTSTRING)
+                            FLENGTH(LENGTH OF OUTPUTSTRING)
+                            CHAR
+                            RESP(RESPCODE)
+                            END-EXEC.
+
+           IF RESPCODE NOT = DFHRESP(NORMAL)
+             PERFORM RESP-ERROR
+           ELSE
+             SET OUTPUT-CONT-SENT TO TRUE
+           END-IF.
+
+      *
+      *    MOVE DATA TO ERROR CONTAINER
+      *
+
+           EXEC CICS PUT CONTAINER(ERROR-CONT)
+                            FROM(ERRORSTRING)
+                            FLENGTH(LENGTH OF ERRORSTRING)
+                            CHAR
+                            RESP(RESPCODE)
+                            END-EXEC.
+
+           IF RESPCODE NOT = DFHRESP(NORMAL)
+             PERFORM RESP-ERROR
+           END-IF.
+
+      *  Get the current time
+           EXEC CICS ASKTIME ABSTIME(CURRENTTIME)
+                            END-EXEC.
+
+      *  Format date and time
+           EXEC CICS FORMATTIME
+                     ABSTIME(CURRENTTIME)
+                     DDMMYYYY(DATESTRING)
+                     DATESEP('/')
+                     TIME(TIMESTRING)
+                     TIMESEP(':')
+                     RESP(RESPCODE)
+                     END-EXEC.
+
+      *  Check return code
+           IF RESPCODE NOT = DFHRESP(NORMAL)
+               STRING 'Failed' DELIMITED BY SIZE
+                            INTO DATESTRING END-STRING
+           END-IF.
+
+      *  Place current date in container CICSTIME
+           EXEC CICS PUT CONTAINER(DATE-CONT)
+                            FROM(DATE-TIME)
+                            FLENGTH(LENGTH OF DATE-TIME)
+                            CHAR
+                            RESP(RESPCODE)
+                            END-EXEC.
+      *  Check return code
+           IF RESPCODE NOT = DFHRESP(NORMAL)
+             PERFORM RESP-ERROR
+           END-IF.
+
+
+
+      *  Return back to caller
+           PERFORM NORMAL-RETURN.
+
+      *  -----------------------------------------------------------
+       RESP-ERROR.
+      *
+      *    A CICS COMMAND FAILED.  REPORT IT TO THE CALLER AND RETURN
+      *    NORMALLY RATHER THAN ABENDING.  THE SWITCH GUARDS AGAINST
+      *    LOOPING BACK HERE IF THE ATTEMPT TO PUT THE DIAGNOSTICS
+      *    ITSELF FAILS (E.G. BECAUSE THERE WAS NO CHANNEL TO BEGIN
+      *    WITH)
+      *
+           IF RESP-ERROR-HANDLED
+              PERFORM NORMAL-RETURN
+           END-IF.
+
+      *  IF THE REAL RESULT HAS ALREADY REACHED THE CALLER, DO NOT
+      *  OVERWRITE IT WITH A GENERIC FAILURE MESSAGE -- JUST RETURN
+           IF OUTPUT-CONT-SENT
+              PERFORM NORMAL-RETURN
+           END-IF.
+
+           SET RESP-ERROR-HANDLED TO TRUE.
+           MOVE 'CICS REQUEST FAILED. CONTACT WB SUPPORT' TO
+                 OUTPUTSTRING.
+           MOVE 'EDUC' TO ERRORCMD.
+           MOVE 'CICS REQUEST FAILED' TO ERRORSTRING.
+           PERFORM PUT-TO-CONTAINER.
+
+      *  -----------------------------------------------------------
+      *  Finish
+      *  -----------------------------------------------------------
+
+       NORMAL-RETURN.
+           EXEC CICS RETURN END-EXEC.
+           GOBACK.
+
+      *  -----------------------------------------------------------
+       BUILD-PAGE.
+      *
+      *    READ UP TO PAGE-SIZE RECORDS, APPENDING EACH ONE TO
+      *    OUTPUTSTRING, SEPARATED BY '|'
+      *
+           MOVE SPACES TO OUTPUTSTRING
+           MOVE 1 TO OUT-PTR
+           MOVE 'N' TO BROWSE-SW
+           PERFORM VARYING REC-COUNT FROM 1 BY 1
+                   UNTIL REC-COUNT > PAGE-SIZE OR BROWSE-EOF
+              EXEC CICS READNEXT FILE('MIMKK21B')
+                             INTO(WBVSCUST-RECORD-LAYOUT)
+                             RIDFLD(BROWSE-QNO)
+                             LENGTH(RECLEN)
+                             RESP(ERR-CODE)
+                             END-EXEC
+              EVALUATE ERR-CODE
+                  WHEN DFHRESP(NORMAL)
+                     STRING
+                        QUESTIONNO-FILE DELIMITED BY SIZE
+                        ':' DELIMITED BY SIZE
+                        QUESTION-FILE DELIMITED BY SIZE
+                        ':' DELIMITED BY SIZE
+                        ANSWERONE-FILE DELIMITED BY SIZE
+                        ':' DELIMITED BY SIZE
+                        ANSONE-FILE DELIMITED BY SIZE
+                        ':' DELIMITED BY SIZE
+                        ANSWERTWO-FILE DELIMITED BY SIZE
+                        ':' DELIMITED BY SIZE
+                        ANSTWO-FILE DELIMITED BY SIZE
+                        ':' DELIMITED BY SIZE
+                        ANSWERTHREE-FILE DELIMITED BY SIZE
+                        ':' DELIMITED BY SIZE
+                        ANSTHREE-FILE DELIMITED BY SIZE
+                        ':' DELIMITED BY SIZE
+                        CATEGORY-FILE DELIMITED BY SIZE
+                        ':' DELIMITED BY SIZE
+                        DIFFICULTY-FILE DELIMITED BY SIZE
+                        '|' DELIMITED BY SIZE
+                        INTO OUTPUTSTRING
+                        WITH POINTER OUT-PTR
+                     END-STRING
+                  WHEN DFHRESP(ENDFILE)
+                     SET BROWSE-EOF TO TRUE
+                  WHEN DFHRESP(NOTFND)
+                     SET BROWSE-EOF TO TRUE
+                  WHEN OTHER
+                     SET BROWSE-EOF TO TRUE
+                     MOVE 'FILE BROWSE ERROR. CONTACT WB SUPPORT' TO
+                           OUTPUTSTRING
+                     MOVE 'BROWSE' TO ERRORCMD
+                     MOVE 'FILE BROWSE ERROR' TO ERRORSTRING
+              END-EVALUATE
+           END-PERFORM.
