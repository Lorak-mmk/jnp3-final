@@ -0,0 +1,155 @@
+      ******************************************************************
+      *                                                                *
+      * MIMKK21E - NIGHTLY EXTRACT/BACKUP OF THE QUESTION FILE         *
+      *                                                                *
+      *  BROWSES MIMKK21B IN QUESTIONNO-FILE KEY SEQUENCE AND WRITES   *
+      *  EVERY RECORD TO A SEQUENTIAL EXTRACT FILE.  REPORTS THE       *
+      *  RECORD COUNT READ VERSUS WRITTEN SO THE EXTRACT CAN BE        *
+      *  RECONCILED AGAINST THE LIVE FILE.                             *
+      *                                                                *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MIMKK21E.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT QFILE ASSIGN TO QFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS QUESTIONNO-FILE
+                  FILE STATUS IS WS-QFILE-STATUS.
+
+           SELECT EXTRACT-FILE ASSIGN TO EXTOUT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-EXTRACT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      *  VSAM QUESTION FILE - SAME LAYOUT AS USED BY MIMKK21P/S/D/L/C
+      *
+       FD  QFILE
+           RECORD CONTAINS 415 CHARACTERS.
+       01  WBVSCUST-RECORD-LAYOUT.
+           05 QUESTIONNO-FILE       PIC 9(5).
+           05 QUESTION-FILE         PIC X(98).
+           05 ANSWERONE-FILE        PIC X(90).
+           05 ANSONE-FILE           PIC 9(4).
+           05 ANSWERTWO-FILE        PIC X(90).
+           05 ANSTWO-FILE           PIC 9(4).
+           05 ANSWERTHREE-FILE      PIC X(90).
+           05 ANSTHREE-FILE         PIC 9(4).
+           05 CATEGORY-FILE         PIC X(20).
+           05 DIFFICULTY-FILE       PIC X(10).
+
+      *
+      *  SEQUENTIAL BACKUP/EXTRACT FILE - ONE RECORD FOR EACH QUESTION
+      *
+       FD  EXTRACT-FILE
+           RECORD CONTAINS 415 CHARACTERS.
+       01  EXTRACT-RECORD           PIC X(415).
+
+       WORKING-STORAGE SECTION.
+       01 WS-QFILE-STATUS           PIC X(2) VALUE SPACES.
+           88 QFILE-OK                 VALUE '00'.
+           88 QFILE-EOF                 VALUE '10'.
+       01 WS-EXTRACT-STATUS         PIC X(2) VALUE SPACES.
+           88 EXTRACT-OK                VALUE '00'.
+
+       01 WS-EOF-SW                 PIC X VALUE 'N'.
+           88 WS-EOF                    VALUE 'Y'.
+
+       01 WS-READ-COUNT             PIC 9(7) VALUE ZEROS.
+       01 WS-WRITE-COUNT            PIC 9(7) VALUE ZEROS.
+
+       01 WS-REPORT-LINE.
+           05 FILLER             PIC X(16) VALUE 'RECORDS READ:   '.
+           05 WS-REPORT-READ     PIC ZZZZZZ9.
+       01 WS-REPORT-LINE2.
+           05 FILLER             PIC X(16) VALUE 'RECORDS WRITTEN:'.
+           05 WS-REPORT-WRITE    PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+      *  -----------------------------------------------------------
+       MAIN-PROCESSING.
+      *  -----------------------------------------------------------
+
+           PERFORM OPEN-FILES.
+
+           PERFORM UNTIL WS-EOF
+              PERFORM READ-QUESTION-FILE
+              IF NOT WS-EOF
+                 PERFORM WRITE-EXTRACT-RECORD
+              END-IF
+           END-PERFORM.
+
+           PERFORM CLOSE-FILES.
+           PERFORM REPORT-RECONCILIATION.
+
+           STOP RUN.
+
+      *  -----------------------------------------------------------
+       OPEN-FILES.
+      *  -----------------------------------------------------------
+           OPEN INPUT QFILE.
+           IF NOT QFILE-OK
+              DISPLAY 'MIMKK21E - UNABLE TO OPEN QUESTION FILE, '
+                      'STATUS=' WS-QFILE-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT EXTRACT-FILE.
+           IF NOT EXTRACT-OK
+              DISPLAY 'MIMKK21E - UNABLE TO OPEN EXTRACT FILE, '
+                      'STATUS=' WS-EXTRACT-STATUS
+              STOP RUN
+           END-IF.
+
+      *  -----------------------------------------------------------
+       READ-QUESTION-FILE.
+      *  -----------------------------------------------------------
+           READ QFILE NEXT RECORD
+              AT END
+                 SET WS-EOF TO TRUE
+              NOT AT END
+                 ADD 1 TO WS-READ-COUNT
+           END-READ.
+
+      *  -----------------------------------------------------------
+       WRITE-EXTRACT-RECORD.
+      *  -----------------------------------------------------------
+           MOVE WBVSCUST-RECORD-LAYOUT TO EXTRACT-RECORD.
+           WRITE EXTRACT-RECORD.
+           IF EXTRACT-OK
+              ADD 1 TO WS-WRITE-COUNT
+           ELSE
+              DISPLAY 'MIMKK21E - WRITE ERROR ON EXTRACT FILE FOR '
+                      'QUESTIONNO=' QUESTIONNO-FILE
+                      ' STATUS=' WS-EXTRACT-STATUS
+           END-IF.
+
+      *  -----------------------------------------------------------
+       CLOSE-FILES.
+      *  -----------------------------------------------------------
+           CLOSE QFILE.
+           CLOSE EXTRACT-FILE.
+
+      *  -----------------------------------------------------------
+       REPORT-RECONCILIATION.
+      *  -----------------------------------------------------------
+           MOVE WS-READ-COUNT TO WS-REPORT-READ.
+           MOVE WS-WRITE-COUNT TO WS-REPORT-WRITE.
+           DISPLAY 'MIMKK21E - NIGHTLY QUESTION FILE EXTRACT COMPLETE'.
+           DISPLAY WS-REPORT-LINE.
+           DISPLAY WS-REPORT-LINE2.
+
+           IF WS-READ-COUNT NOT = WS-WRITE-COUNT
+              DISPLAY 'MIMKK21E - *** RECONCILIATION FAILED *** '
+                      'READ AND WRITTEN COUNTS DO NOT MATCH'
+           ELSE
+              DISPLAY 'MIMKK21E - RECONCILIATION OK'
+           END-IF.
