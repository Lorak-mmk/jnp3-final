@@ -0,0 +1,270 @@
+      ******************************************************************
+      *                                                                *
+      * MIMKK21U - BULK LOAD OF A NEW QUESTION SET INTO MIMKK21B       *
+      *                                                                *
+      *  READS A SEQUENTIAL FILE OF ':'-DELIMITED QUESTION RECORDS     *
+      *  (SAME LAYOUT AS THE INPUTDATA ACCEPTED BY MIMKK21S) AND LOADS *
+      *  THEM INTO MIMKK21B IN ONE RUN.  EACH QUESTIONNO IS VALIDATED  *
+      *  THE SAME WAY MIMKK21S VALIDATES IT, AND A SUMMARY LISTING OF  *
+      *  WHICH QUESTIONNOS LOADED CLEAN VERSUS WERE REJECTED (DUPLICATE*
+      *  KEY, NOT NUMERIC, BAD ANSWER DATA) IS PRODUCED AT THE END.    *
+      *                                                                *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MIMKK21U.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAD-FILE ASSIGN TO LOADIN
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-LOAD-STATUS.
+
+           SELECT QFILE ASSIGN TO QFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS QUESTIONNO-FILE
+                  FILE STATUS IS WS-QFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      *  SEQUENTIAL INPUT: ONE ':'-DELIMITED QUESTION RECORD PER LINE,
+      *  SAME FIELD ORDER AS MIMKK21S'S INPUTSTRING
+      *
+       FD  LOAD-FILE
+           RECORD CONTAINS 450 CHARACTERS.
+       01  LOAD-RECORD              PIC X(450).
+
+      *
+      *  VSAM QUESTION FILE - SAME LAYOUT AS USED BY MIMKK21P/S/D/L/C/E
+      *
+       FD  QFILE
+           RECORD CONTAINS 415 CHARACTERS.
+       01  WBVSCUST-RECORD-LAYOUT.
+           05 QUESTIONNO-FILE       PIC 9(5).
+           05 QUESTION-FILE         PIC X(98).
+           05 ANSWERONE-FILE        PIC X(90).
+           05 ANSONE-FILE           PIC 9(4).
+           05 ANSWERTWO-FILE        PIC X(90).
+           05 ANSTWO-FILE           PIC 9(4).
+           05 ANSWERTHREE-FILE      PIC X(90).
+           05 ANSTHREE-FILE         PIC 9(4).
+           05 CATEGORY-FILE         PIC X(20).
+           05 DIFFICULTY-FILE       PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01 WS-LOAD-STATUS            PIC X(2) VALUE SPACES.
+           88 LOAD-OK                   VALUE '00'.
+       01 WS-QFILE-STATUS           PIC X(2) VALUE SPACES.
+           88 QFILE-OK                  VALUE '00'.
+           88 QFILE-DUPLICATE           VALUE '22'.
+
+       01 WS-EOF-SW                 PIC X VALUE 'N'.
+           88 WS-EOF                    VALUE 'Y'.
+
+       01 WS-READ-COUNT             PIC 9(7) VALUE ZEROS.
+       01 WS-LOADED-COUNT           PIC 9(7) VALUE ZEROS.
+       01 WS-REJECTED-COUNT         PIC 9(7) VALUE ZEROS.
+
+      *  FIELDS UNSTRUNG OUT OF EACH INPUT RECORD, SAME NAMES/LAYOUT
+      *  AS THE EQUIVALENT FIELDS IN MIMKK21S
+       01 QUESTIONNO                PIC 9(5) VALUE ZEROS.
+       01 QUESTION                  PIC X(98) VALUE SPACES.
+       01 ANSWERONE                 PIC X(90) VALUE SPACES.
+       01 ANSONE                    PIC 9(4) VALUE ZEROS.
+       01 ANSWERTWO                 PIC X(90) VALUE SPACES.
+       01 ANSTWO                    PIC 9(4) VALUE ZEROS.
+       01 ANSWERTHREE               PIC X(90) VALUE SPACES.
+       01 ANSTHREE                  PIC 9(4) VALUE ZEROS.
+       01 CATEGORY                  PIC X(20) VALUE SPACES.
+       01 DIFFICULTY                PIC X(10) VALUE SPACES.
+
+      *  THE VALUE THAT MARKS WHICH OF ANSONE/ANSTWO/ANSTHREE IS THE
+      *  CORRECT ANSWER, AND A COUNTER USED TO VALIDATE THERE IS
+      *  EXACTLY ONE, SAME CONVENTION AS MIMKK21S
+       01 CORRECT-MARK              PIC 9(4) VALUE 1.
+       01 CORRECT-COUNT             PIC 9(1) VALUE ZEROS.
+
+       01 WS-RECORD-OK-SW           PIC X VALUE 'Y'.
+           88 WS-RECORD-OK               VALUE 'Y'.
+       01 WS-REJECT-REASON          PIC X(32) VALUE SPACES.
+
+       01 WS-SUMMARY-LINE.
+           05 FILLER                 PIC X(11) VALUE 'QUESTIONNO='.
+           05 WS-SUMMARY-QNO         PIC 9(5).
+           05 FILLER                 PIC X(3) VALUE SPACES.
+           05 WS-SUMMARY-RESULT      PIC X(40).
+
+       01 WS-TOTAL-LINE.
+           05 FILLER                 PIC X(16) VALUE 'RECORDS READ:   '.
+           05 WS-TOTAL-READ          PIC ZZZZZZ9.
+       01 WS-LOADED-LINE.
+           05 FILLER                 PIC X(16) VALUE 'LOADED CLEAN:   '.
+           05 WS-TOTAL-LOADED        PIC ZZZZZZ9.
+       01 WS-REJECTED-LINE.
+           05 FILLER                 PIC X(16) VALUE 'REJECTED:       '.
+           05 WS-TOTAL-REJECTED      PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+      *  -----------------------------------------------------------
+       MAIN-PROCESSING.
+      *  -----------------------------------------------------------
+
+           PERFORM OPEN-FILES.
+
+           DISPLAY 'MIMKK21U - BULK LOAD STARTING'.
+
+           PERFORM UNTIL WS-EOF
+              PERFORM READ-LOAD-FILE
+              IF NOT WS-EOF
+                 PERFORM PROCESS-LOAD-RECORD
+              END-IF
+           END-PERFORM.
+
+           PERFORM CLOSE-FILES.
+           PERFORM REPORT-SUMMARY.
+
+           STOP RUN.
+
+      *  -----------------------------------------------------------
+       OPEN-FILES.
+      *  -----------------------------------------------------------
+           OPEN INPUT LOAD-FILE.
+           IF NOT LOAD-OK
+              DISPLAY 'MIMKK21U - UNABLE TO OPEN LOAD FILE, '
+                      'STATUS=' WS-LOAD-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN I-O QFILE.
+           IF NOT QFILE-OK
+              DISPLAY 'MIMKK21U - UNABLE TO OPEN QUESTION FILE, '
+                      'STATUS=' WS-QFILE-STATUS
+              STOP RUN
+           END-IF.
+
+      *  -----------------------------------------------------------
+       READ-LOAD-FILE.
+      *  -----------------------------------------------------------
+           READ LOAD-FILE
+              AT END
+                 SET WS-EOF TO TRUE
+              NOT AT END
+                 ADD 1 TO WS-READ-COUNT
+           END-READ.
+
+      *  -----------------------------------------------------------
+       PROCESS-LOAD-RECORD.
+      *  -----------------------------------------------------------
+           MOVE 'Y' TO WS-RECORD-OK-SW.
+           MOVE SPACES TO WS-REJECT-REASON.
+
+      *  CLEAR EVERY UNSTRING TARGET FIRST -- A LOAD LINE WITH FEWER
+      *  THAN 9 ':' DELIMITERS WOULD OTHERWISE LEAVE FIELDS PAST THE
+      *  LAST DELIMITER HOLDING THE PREVIOUS RECORD'S VALUES
+           MOVE ZEROS TO QUESTIONNO.
+           MOVE SPACES TO QUESTION.
+           MOVE SPACES TO ANSWERONE.
+           MOVE ZEROS TO ANSONE.
+           MOVE SPACES TO ANSWERTWO.
+           MOVE ZEROS TO ANSTWO.
+           MOVE SPACES TO ANSWERTHREE.
+           MOVE ZEROS TO ANSTHREE.
+           MOVE SPACES TO CATEGORY.
+           MOVE SPACES TO DIFFICULTY.
+
+           UNSTRING LOAD-RECORD DELIMITED BY ':'
+             INTO QUESTIONNO QUESTION ANSWERONE ANSONE
+             ANSWERTWO ANSTWO ANSWERTHREE ANSTHREE
+             CATEGORY DIFFICULTY
+           END-UNSTRING.
+
+           IF QUESTIONNO IS NOT NUMERIC
+              MOVE 'N' TO WS-RECORD-OK-SW
+              MOVE 'QUESTION NUMBER IS NOT NUMERIC' TO WS-REJECT-REASON
+           END-IF.
+
+           IF WS-RECORD-OK
+              MOVE ZEROS TO CORRECT-COUNT
+              IF ANSONE = CORRECT-MARK
+                 ADD 1 TO CORRECT-COUNT
+              END-IF
+              IF ANSTWO = CORRECT-MARK
+                 ADD 1 TO CORRECT-COUNT
+              END-IF
+              IF ANSTHREE = CORRECT-MARK
+                 ADD 1 TO CORRECT-COUNT
+              END-IF
+              IF CORRECT-COUNT NOT = 1
+                 MOVE 'N' TO WS-RECORD-OK-SW
+                 MOVE 'NO VALID CORRECT ANSWER MARKED' TO
+                       WS-REJECT-REASON
+              END-IF
+           END-IF.
+
+           IF WS-RECORD-OK
+              PERFORM WRITE-QUESTION-FILE
+           ELSE
+              ADD 1 TO WS-REJECTED-COUNT
+              PERFORM DISPLAY-SUMMARY-LINE
+           END-IF.
+
+      *  -----------------------------------------------------------
+       WRITE-QUESTION-FILE.
+      *  -----------------------------------------------------------
+           MOVE SPACES TO WBVSCUST-RECORD-LAYOUT
+              MOVE QUESTIONNO         TO QUESTIONNO-FILE
+              MOVE QUESTION           TO QUESTION-FILE
+              MOVE ANSWERONE          TO ANSWERONE-FILE
+              MOVE ANSONE             TO ANSONE-FILE
+              MOVE ANSWERTWO          TO ANSWERTWO-FILE
+              MOVE ANSTWO             TO ANSTWO-FILE
+              MOVE ANSWERTHREE        TO ANSWERTHREE-FILE
+              MOVE ANSTHREE           TO ANSTHREE-FILE
+              MOVE CATEGORY           TO CATEGORY-FILE
+              MOVE DIFFICULTY         TO DIFFICULTY-FILE.
+
+           WRITE WBVSCUST-RECORD-LAYOUT.
+
+           IF QFILE-OK
+              ADD 1 TO WS-LOADED-COUNT
+              MOVE 'LOADED' TO WS-REJECT-REASON
+           ELSE
+              ADD 1 TO WS-REJECTED-COUNT
+              IF QFILE-DUPLICATE
+                 MOVE 'DUPLICATE QUESTIONNO' TO WS-REJECT-REASON
+              ELSE
+                 MOVE 'FILE WRITE ERROR' TO WS-REJECT-REASON
+              END-IF
+           END-IF.
+
+           PERFORM DISPLAY-SUMMARY-LINE.
+
+      *  -----------------------------------------------------------
+       DISPLAY-SUMMARY-LINE.
+      *  -----------------------------------------------------------
+           MOVE QUESTIONNO TO WS-SUMMARY-QNO.
+           MOVE WS-REJECT-REASON TO WS-SUMMARY-RESULT.
+           DISPLAY WS-SUMMARY-LINE.
+
+      *  -----------------------------------------------------------
+       CLOSE-FILES.
+      *  -----------------------------------------------------------
+           CLOSE LOAD-FILE.
+           CLOSE QFILE.
+
+      *  -----------------------------------------------------------
+       REPORT-SUMMARY.
+      *  -----------------------------------------------------------
+           MOVE WS-READ-COUNT TO WS-TOTAL-READ.
+           MOVE WS-LOADED-COUNT TO WS-TOTAL-LOADED.
+           MOVE WS-REJECTED-COUNT TO WS-TOTAL-REJECTED.
+
+           DISPLAY 'MIMKK21U - BULK LOAD COMPLETE'.
+           DISPLAY WS-TOTAL-LINE.
+           DISPLAY WS-LOADED-LINE.
+           DISPLAY WS-REJECTED-LINE.
