@@ -0,0 +1,304 @@
+      ******************************************************************
+      *                                                                *
+      * RESTful file access                                            *
+      *                                                                *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MIMKK21C.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *  Container name declarations
+      *  Channel and container names are case sensitive
+       01 DATE-CONT          PIC X(16) VALUE 'CICSTIME'.
+       01 INPUT-CONT         PIC X(16) VALUE 'INPUTDATA'.
+       01 OUTPUT-CONT        PIC X(16) VALUE 'OUTPUTDATA'.
+       01 LENGTH-CONT        PIC X(16) VALUE 'INPUTDATALENGTH'.
+       01 ERROR-CONT         PIC X(16) VALUE 'ERRORDATA'.
+       01 RESP-CONT          PIC X(16) VALUE 'CICSRC'.
+
+
+      *  Data fields used by the program
+       01 INPUTLENGTH        PIC S9(8) COMP-4.
+       01 DATALENGTH         PIC S9(8) COMP-4.
+       01 CURRENTTIME        PIC S9(15) COMP-3.
+       01 CHANNELNAME        PIC X(16) VALUE SPACES.
+
+      *  SET ONCE RESP-ERROR HAS ALREADY TRIED TO PUT DIAGNOSTICS TO
+      *  THE CALLER, SO A SECOND CICS FAILURE WHILE DOING SO CANNOT
+      *  LOOP BACK INTO RESP-ERROR AGAIN
+       01 RESP-ERROR-SW      PIC X VALUE 'N'.
+           88 RESP-ERROR-HANDLED  VALUE 'Y'.
+      *  SET ONCE THE REAL BUSINESS RESULT HAS BEEN SUCCESSFULLY PUT
+      *  TO OUTPUT-CONT, SO A LATER FAILURE PUTTING ERROR-CONT OR
+      *  DATE-CONT CANNOT GO BACK AND OVERWRITE THAT RESULT WITH A
+      *  GENERIC FAILURE MESSAGE
+       01 OUTPUT-CONT-SW     PIC X VALUE 'N'.
+           88 OUTPUT-CONT-SENT    VALUE 'Y'.
+       01 INPUTSTRING        PIC X(72) VALUE SPACES.
+
+       01 QUESTIONNO         PIC 9(5) VALUE ZEROS.
+      *  CHOSEN-ANSWER-NO IS WHICH ANSWER SLOT THE CONTESTANT PICKED:
+      *  1 = ANSWERONE, 2 = ANSWERTWO, 3 = ANSWERTHREE
+       01 CHOSEN-ANSWER-NO   PIC 9(1) VALUE ZEROS.
+      *  CORRECT-MARK IS THE VALUE THAT MARKS WHICH OF ANSONE-FILE/
+      *  ANSTWO-FILE/ANSTHREE-FILE IS THE CORRECT ANSWER
+       01 CORRECT-MARK       PIC 9(4) VALUE 1.
+       01 CORRECT-SLOT       PIC 9(1) VALUE ZEROS.
+
+       01 OUTPUTSTRING       PIC X(400) VALUE SPACES.
+       01 RESPCODE           PIC S9(8) COMP-4 VALUE 0.
+       01 RESPCODE2          PIC S9(8) COMP-4 VALUE 0.
+       01 DATE-TIME.
+         03 DATESTRING         PIC X(10) VALUE SPACES.
+         03 TIME-SEP           PIC X(1) VALUE SPACES.
+         03 TIMESTRING         PIC X(8) VALUE SPACES.
+       01 RC-RECORD          PIC S9(8) COMP-4 VALUE 0.
+       01 ERR-RECORD.
+         03 ERRORCMD           PIC X(16) VALUE SPACES.
+         03 ERRORSTRING        PIC X(32) VALUE SPACES.
+       01 WORK-AREAS.
+           05  ERR-CODE         PIC S9(8) COMP.
+           05  RECLEN           PIC S9(4) COMP VALUE 415.
+      *
+      *  VSAM CUSTOMER RECORD LAYOUT
+      *
+       01  WBVSCUST-RECORD-LAYOUT.
+           05 QUESTIONNO-FILE       PIC 9(5).
+           05 QUESTION-FILE         PIC X(98).
+           05 ANSWERONE-FILE        PIC X(90).
+           05 ANSONE-FILE           PIC 9(4).
+           05 ANSWERTWO-FILE        PIC X(90).
+           05 ANSTWO-FILE           PIC 9(4).
+           05 ANSWERTHREE-FILE      PIC X(90).
+           05 ANSTHREE-FILE         PIC 9(4).
+           05 CATEGORY-FILE         PIC X(20).
+           05 DIFFICULTY-FILE       PIC X(10).
+
+       PROCEDURE DIVISION.
+      *  -----------------------------------------------------------
+       MAIN-PROCESSING SECTION.
+      *  -----------------------------------------------------------
+
+      *  Get name of channel
+           EXEC CICS ASSIGN CHANNEL(CHANNELNAME)
+                            END-EXEC.
+
+      *  If no channel passed in, report it to the caller and return
+      *  normally instead of abending -- this is a RESTful-style
+      *  service, so a caller mistake should come back as a response,
+      *  not a dump
+           IF CHANNELNAME = SPACES THEN
+               MOVE 'NO CHANNEL PASSED TO PROGRAM' TO OUTPUTSTRING
+               MOVE 'NOCH' TO ERRORCMD
+               MOVE 'NO CHANNEL PASSED TO PROGRAM' TO ERRORSTRING
+               PERFORM PUT-TO-CONTAINER
+           END-IF.
+
+
+      *  Read content and length of input container
+           MOVE LENGTH OF INPUTSTRING TO INPUTLENGTH.
+           EXEC CICS GET CONTAINER(INPUT-CONT)
+                            CHANNEL(CHANNELNAME)
+                            FLENGTH(INPUTLENGTH)
+                            INTO(INPUTSTRING)
+                            RESP(RESPCODE)
+                            RESP2(RESPCODE2)
+                            END-EXEC.
+
+      *  Place RC in binary container for return to caller
+           MOVE RESPCODE TO RC-RECORD.
+           EXEC CICS PUT CONTAINER(RESP-CONT)
+                            FROM(RC-RECORD)
+                            FLENGTH(LENGTH OF RC-RECORD)
+                            BIT
+                            RESP(RESPCODE)
+                            END-EXEC.
+
+           IF RESPCODE NOT = DFHRESP(NORMAL)
+             PERFORM RESP-ERROR
+           END-IF.
+
+      *  INPUTDATA holds QUESTIONNO and the contestant's chosen
+      *  answer slot (1, 2 or 3), ':'-delimited
+           UNSTRING INPUTSTRING DELIMITED BY ':'
+             INTO QUESTIONNO CHOSEN-ANSWER-NO
+           END-UNSTRING.
+
+           IF QUESTIONNO IS NUMERIC
+              CONTINUE
+           ELSE
+              MOVE 'QUESTION NUMBER IS NOT NUMERIC' TO OUTPUTSTRING
+              MOVE 'VALIDATION' TO ERRORCMD
+              MOVE 'QUESTION NUMBER IS NOT NUMERIC' TO ERRORSTRING
+              PERFORM PUT-TO-CONTAINER.
+      *       PERFORM NORMAL-RETURN.
+
+           IF CHOSEN-ANSWER-NO IS NUMERIC AND
+              CHOSEN-ANSWER-NO > 0 AND CHOSEN-ANSWER-NO < 4
+              CONTINUE
+           ELSE
+              MOVE 'CHOSEN ANSWER IS NOT VALID' TO OUTPUTSTRING
+              MOVE 'VALIDATION' TO ERRORCMD
+              MOVE 'CHOSEN ANSWER IS NOT VALID' TO ERRORSTRING
+              PERFORM PUT-TO-CONTAINER.
+      *       PERFORM NORMAL-RETURN.
+
+      *CHECK-ANSWER-FILE.
+      *
+      *    READ THE QUESTION RECORD AND COMPARE THE CONTESTANT'S
+      *    CHOICE AGAINST THE CORRECT-ANSWER INDICATOR INTERNALLY, SO
+      *    ONLY A CORRECT/INCORRECT RESULT EVER LEAVES THE FILE
+      *
+           EXEC CICS READ FILE('MIMKK21B')
+                          INTO(WBVSCUST-RECORD-LAYOUT)
+                          RIDFLD(QUESTIONNO)
+                          LENGTH(RECLEN)
+                          RESP(ERR-CODE)
+                          END-EXEC
+           EVALUATE ERR-CODE
+               WHEN DFHRESP(NORMAL)
+                  PERFORM GRADE-ANSWER
+               WHEN DFHRESP(NOTFND)
+                  MOVE 'CUSTOMER RECORD NOT FOUND' TO OUTPUTSTRING
+                  MOVE 'READ' TO ERRORCMD
+                  MOVE 'CUSTOMER RECORD NOT FOUND' TO ERRORSTRING
+                  PERFORM PUT-TO-CONTAINER
+               WHEN OTHER
+                  MOVE 'FILE READ ERROR. CONTACT WB SUPPORT' TO
+                        OUTPUTSTRING
+                  MOVE 'READ' TO ERRORCMD
+                  MOVE 'FILE READ ERROR' TO ERRORSTRING
+                  PERFORM PUT-TO-CONTAINER
+           END-EVALUATE.
+
+       PUT-TO-CONTAINER.
+      *
+      *    MOVE DATA TO OUTPUT CONTAINER
+      *
+
+           EXEC CICS PUT CONTAINER(OUTPUT-CONT)
+                            FROM(OUTPUTSTRING)
+                            FLENGTH(LENGTH OF OUTPUTSTRING)
+                            CHAR
+                            RESP(RESPCODE)
+                            END-EXEC.
+
+           IF RESPCODE NOT = DFHRESP(NORMAL)
+             PERFORM RESP-ERROR
+           ELSE
+             SET OUTPUT-CONT-SENT TO TRUE
+           END-IF.
+
+      *
+      *    MOVE DATA TO ERROR CONTAINER
+      *
+
+           EXEC CICS PUT CONTAINER(ERROR-CONT)
+                            FROM(ERRORSTRING)
+                            FLENGTH(LENGTH OF ERRORSTRING)
+                            CHAR
+                            RESP(RESPCODE)
+                            END-EXEC.
+
+           IF RESPCODE NOT = DFHRESP(NORMAL)
+             PERFORM RESP-ERROR
+           END-IF.
+
+      *  Get the current time
+           EXEC CICS ASKTIME ABSTIME(CURRENTTIME)
+                            END-EXEC.
+
+      *  Format date and time
+           EXEC CICS FORMATTIME
+                     ABSTIME(CURRENTTIME)
+                     DDMMYYYY(DATESTRING)
+                     DATESEP('/')
+                     TIME(TIMESTRING)
+                     TIMESEP(':')
+                     RESP(RESPCODE)
+                     END-EXEC.
+
+      *  Check return code
+           IF RESPCODE NOT = DFHRESP(NORMAL)
+               STRING 'Failed' DELIMITED BY SIZE
+                            INTO DATESTRING END-STRING
+           END-IF.
+
+      *  Place current date in container CICSTIME
+           EXEC CICS PUT CONTAINER(DATE-CONT)
+                            FROM(DATE-TIME)
+                            FLENGTH(LENGTH OF DATE-TIME)
+                            CHAR
+                            RESP(RESPCODE)
+                            END-EXEC.
+      *  Check return code
+           IF RESPCODE NOT = DFHRESP(NORMAL)
+             PERFORM RESP-ERROR
+           END-IF.
+
+
+
+      *  Return back to caller
+           PERFORM NORMAL-RETURN.
+
+      *  -----------------------------------------------------------
+       RESP-ERROR.
+      *
+      *    A CICS COMMAND FAILED.  REPORT IT TO THE CALLER AND RETURN
+      *    NORMALLY RATHER THAN ABENDING.  THE SWITCH GUARDS AGAINST
+      *    LOOPING BACK HERE IF THE ATTEMPT TO PUT THE DIAGNOSTICS
+      *    ITSELF FAILS (E.G. BECAUSE THERE WAS NO CHANNEL TO BEGIN
+      *    WITH)
+      *
+           IF RESP-ERROR-HANDLED
+              PERFORM NORMAL-RETURN
+           END-IF.
+
+      *  IF THE REAL RESULT HAS ALREADY REACHED THE CALLER, DO NOT
+      *  OVERWRITE IT WITH A GENERIC FAILURE MESSAGE -- JUST RETURN
+           IF OUTPUT-CONT-SENT
+              PERFORM NORMAL-RETURN
+           END-IF.
+
+           SET RESP-ERROR-HANDLED TO TRUE.
+           MOVE 'CICS REQUEST FAILED. CONTACT WB SUPPORT' TO
+                 OUTPUTSTRING.
+           MOVE 'EDUC' TO ERRORCMD.
+           MOVE 'CICS REQUEST FAILED' TO ERRORSTRING.
+           PERFORM PUT-TO-CONTAINER.
+
+      *  -----------------------------------------------------------
+      *  Finish
+      *  -----------------------------------------------------------
+
+       NORMAL-RETURN.
+           EXEC CICS RETURN END-EXEC.
+           GOBACK.
+
+      *  -----------------------------------------------------------
+       GRADE-ANSWER.
+      *
+      *    WORK OUT WHICH ANSWER SLOT IS MARKED CORRECT, AND COMPARE
+      *    IT TO THE SLOT THE CONTESTANT CHOSE
+      *
+           MOVE ZEROS TO CORRECT-SLOT.
+           IF ANSONE-FILE = CORRECT-MARK
+              MOVE 1 TO CORRECT-SLOT
+           END-IF.
+           IF ANSTWO-FILE = CORRECT-MARK
+              MOVE 2 TO CORRECT-SLOT
+           END-IF.
+           IF ANSTHREE-FILE = CORRECT-MARK
+              MOVE 3 TO CORRECT-SLOT
+           END-IF.
+
+           IF CHOSEN-ANSWER-NO = CORRECT-SLOT
+              MOVE 'CORRECT' TO OUTPUTSTRING
+           ELSE
+              MOVE 'INCORRECT' TO OUTPUTSTRING
+           END-IF.
