@@ -0,0 +1,243 @@
+      ******************************************************************
+      *                                                                *
+      * RESTful file access                                            *
+      *                                                                *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MIMKK21D.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *  Container name declarations
+      *  Channel and container names are case sensitive
+       01 DATE-CONT          PIC X(16) VALUE 'CICSTIME'.
+       01 INPUT-CONT         PIC X(16) VALUE 'INPUTDATA'.
+       01 OUTPUT-CONT        PIC X(16) VALUE 'OUTPUTDATA'.
+       01 LENGTH-CONT        PIC X(16) VALUE 'INPUTDATALENGTH'.
+       01 ERROR-CONT         PIC X(16) VALUE 'ERRORDATA'.
+       01 RESP-CONT          PIC X(16) VALUE 'CICSRC'.
+
+
+      *  Data fields used by the program
+       01 INPUTLENGTH        PIC S9(8) COMP-4.
+       01 DATALENGTH         PIC S9(8) COMP-4.
+       01 CURRENTTIME        PIC S9(15) COMP-3.
+       01 CHANNELNAME        PIC X(16) VALUE SPACES.
+
+      *  SET ONCE RESP-ERROR HAS ALREADY TRIED TO PUT DIAGNOSTICS TO
+      *  THE CALLER, SO A SECOND CICS FAILURE WHILE DOING SO CANNOT
+      *  LOOP BACK INTO RESP-ERROR AGAIN
+       01 RESP-ERROR-SW      PIC X VALUE 'N'.
+           88 RESP-ERROR-HANDLED  VALUE 'Y'.
+      *  SET ONCE THE REAL BUSINESS RESULT HAS BEEN SUCCESSFULLY PUT
+      *  TO OUTPUT-CONT, SO A LATER FAILURE PUTTING ERROR-CONT OR
+      *  DATE-CONT CANNOT GO BACK AND OVERWRITE THAT RESULT WITH A
+      *  GENERIC FAILURE MESSAGE
+       01 OUTPUT-CONT-SW     PIC X VALUE 'N'.
+           88 OUTPUT-CONT-SENT    VALUE 'Y'.
+       01 INPUTSTRING        PIC X(72) VALUE SPACES.
+       01 QUESTIONNO         PIC X(5)  VALUE SPACES.
+       01 OUTPUTSTRING       PIC X(400) VALUE SPACES.
+       01 RESPCODE           PIC S9(8) COMP-4 VALUE 0.
+       01 RESPCODE2          PIC S9(8) COMP-4 VALUE 0.
+       01 DATE-TIME.
+         03 DATESTRING         PIC X(10) VALUE SPACES.
+         03 TIME-SEP           PIC X(1) VALUE SPACES.
+         03 TIMESTRING         PIC X(8) VALUE SPACES.
+       01 RC-RECORD          PIC S9(8) COMP-4 VALUE 0.
+       01 ERR-RECORD.
+         03 ERRORCMD           PIC X(16) VALUE SPACES.
+         03 ERRORSTRING        PIC X(32) VALUE SPACES.
+       01 WORK-AREAS.
+           05  ERR-CODE         PIC S9(8) COMP.
+           05  RECLEN           PIC S9(4) COMP VALUE 415.
+
+       PROCEDURE DIVISION.
+      *  -----------------------------------------------------------
+       MAIN-PROCESSING SECTION.
+      *  -----------------------------------------------------------
+
+      *  Get name of channel
+           EXEC CICS ASSIGN CHANNEL(CHANNELNAME)
+                            END-EXEC.
+
+      *  If no channel passed in, report it to the caller and return
+      *  normally instead of abending -- this is a RESTful-style
+      *  service, so a caller mistake should come back as a response,
+      *  not a dump
+           IF CHANNELNAME = SPACES THEN
+               MOVE 'NO CHANNEL PASSED TO PROGRAM' TO OUTPUTSTRING
+               MOVE 'NOCH' TO ERRORCMD
+               MOVE 'NO CHANNEL PASSED TO PROGRAM' TO ERRORSTRING
+               PERFORM PUT-TO-CONTAINER
+           END-IF.
+
+
+      *  Read content and length of input container
+           MOVE LENGTH OF INPUTSTRING TO INPUTLENGTH.
+           EXEC CICS GET CONTAINER(INPUT-CONT)
+                            CHANNEL(CHANNELNAME)
+                            FLENGTH(INPUTLENGTH)
+                            INTO(INPUTSTRING)
+                            RESP(RESPCODE)
+                            RESP2(RESPCODE2)
+                            END-EXEC.
+
+      *  Place RC in binary container for return to caller
+           MOVE RESPCODE TO RC-RECORD.
+           EXEC CICS PUT CONTAINER(RESP-CONT)
+                            FROM(RC-RECORD)
+                            FLENGTH(LENGTH OF RC-RECORD)
+                            BIT
+                            RESP(RESPCODE)
+                            END-EXEC.
+
+           IF RESPCODE NOT = DFHRESP(NORMAL)
+             PERFORM RESP-ERROR
+           END-IF.
+
+      *  Check question number
+
+           MOVE INPUTSTRING TO QUESTIONNO.
+
+           IF QUESTIONNO IS NUMERIC
+              CONTINUE
+           ELSE
+              MOVE 'QUESTION NUMBER IS NOT NUMERIC' TO OUTPUTSTRING
+              MOVE 'VALIDATION' TO ERRORCMD
+              MOVE 'QUESTION NUMBER IS NOT NUMERIC' TO ERRORSTRING
+              PERFORM PUT-TO-CONTAINER.
+      *       PERFORM NORMAL-RETURN.
+
+      *DELETE-CUSTOMER-FILE.
+      *
+      *    USING THE VALID QUESTIONNO, DELETE THE RECORD,
+      *       CHECK FOR ERRORS, AND IF NONE, MOVE DATA TO CONTAINER
+      *
+           EXEC CICS DELETE FILE('MIMKK21B')
+                          RIDFLD(QUESTIONNO)
+                          RESP(ERR-CODE)
+                          END-EXEC
+           EVALUATE ERR-CODE
+               WHEN DFHRESP(NORMAL)
+                  MOVE 'QUESTION DELETED' TO OUTPUTSTRING
+               WHEN DFHRESP(NOTFND)
+                  MOVE 'CUSTOMER RECORD NOT FOUND' TO OUTPUTSTRING
+                  MOVE 'DELETE' TO ERRORCMD
+                  MOVE 'CUSTOMER RECORD NOT FOUND' TO ERRORSTRING
+                  PERFORM PUT-TO-CONTAINER
+               WHEN OTHER
+                  MOVE 'FILE DELETE ERROR. CONTACT WB SUPPORT' TO
+                        OUTPUTSTRING
+                  MOVE 'DELETE' TO ERRORCMD
+                  MOVE 'FILE DELETE ERROR' TO ERRORSTRING
+                  PERFORM PUT-TO-CONTAINER
+           END-EVALUATE.
+
+       PUT-TO-CONTAINER.
+      *
+      *    MOVE DATA TO OUTPUT CONTAINER
+      *
+
+           EXEC CICS PUT CONTAINER(OUTPUT-CONT)
+                            FROM(OUTPUTSTRING)
+                            FLENGTH(LENGTH OF OUTPUTSTRING)
+                            CHAR
+                            RESP(RESPCODE)
+                            END-EXEC.
+
+           IF RESPCODE NOT = DFHRESP(NORMAL)
+             PERFORM RESP-ERROR
+           ELSE
+             SET OUTPUT-CONT-SENT TO TRUE
+           END-IF.
+
+      *
+      *    MOVE DATA TO ERROR CONTAINER
+      *
+
+           EXEC CICS PUT CONTAINER(ERROR-CONT)
+                            FROM(ERRORSTRING)
+                            FLENGTH(LENGTH OF ERRORSTRING)
+                            CHAR
+                            RESP(RESPCODE)
+                            END-EXEC.
+
+           IF RESPCODE NOT = DFHRESP(NORMAL)
+             PERFORM RESP-ERROR
+           END-IF.
+
+      *  Get the current time
+           EXEC CICS ASKTIME ABSTIME(CURRENTTIME)
+                            END-EXEC.
+
+      *  Format date and time
+           EXEC CICS FORMATTIME
+                     ABSTIME(CURRENTTIME)
+                     DDMMYYYY(DATESTRING)
+                     DATESEP('/')
+                     TIME(TIMESTRING)
+                     TIMESEP(':')
+                     RESP(RESPCODE)
+                     END-EXEC.
+
+      *  Check return code
+           IF RESPCODE NOT = DFHRESP(NORMAL)
+               STRING 'Failed' DELIMITED BY SIZE
+                            INTO DATESTRING END-STRING
+           END-IF.
+
+      *  Place current date in container CICSTIME
+           EXEC CICS PUT CONTAINER(DATE-CONT)
+                            FROM(DATE-TIME)
+                            FLENGTH(LENGTH OF DATE-TIME)
+                            CHAR
+                            RESP(RESPCODE)
+                            END-EXEC.
+      *  Check return code
+           IF RESPCODE NOT = DFHRESP(NORMAL)
+             PERFORM RESP-ERROR
+           END-IF.
+
+
+
+      *  Return back to caller
+           PERFORM NORMAL-RETURN.
+
+      *  -----------------------------------------------------------
+       RESP-ERROR.
+      *
+      *    A CICS COMMAND FAILED.  REPORT IT TO THE CALLER AND RETURN
+      *    NORMALLY RATHER THAN ABENDING.  THE SWITCH GUARDS AGAINST
+      *    LOOPING BACK HERE IF THE ATTEMPT TO PUT THE DIAGNOSTICS
+      *    ITSELF FAILS (E.G. BECAUSE THERE WAS NO CHANNEL TO BEGIN
+      *    WITH)
+      *
+           IF RESP-ERROR-HANDLED
+              PERFORM NORMAL-RETURN
+           END-IF.
+
+      *  IF THE REAL RESULT HAS ALREADY REACHED THE CALLER, DO NOT
+      *  OVERWRITE IT WITH A GENERIC FAILURE MESSAGE -- JUST RETURN
+           IF OUTPUT-CONT-SENT
+              PERFORM NORMAL-RETURN
+           END-IF.
+
+           SET RESP-ERROR-HANDLED TO TRUE.
+           MOVE 'CICS REQUEST FAILED. CONTACT WB SUPPORT' TO
+                 OUTPUTSTRING.
+           MOVE 'EDUC' TO ERRORCMD.
+           MOVE 'CICS REQUEST FAILED' TO ERRORSTRING.
+           PERFORM PUT-TO-CONTAINER.
+
+      *  -----------------------------------------------------------
+      *  Finish
+      *  -----------------------------------------------------------
+
+       NORMAL-RETURN.
+           EXEC CICS RETURN END-EXEC.
+           GOBACK.
