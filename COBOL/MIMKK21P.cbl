@@ -5,7 +5,7 @@
       ******************************************************************
 
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. RESTFI09
+       PROGRAM-ID. RESTFI09.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -26,11 +26,22 @@
        01 INPUTLENGTH        PIC S9(8) COMP-4.
        01 DATALENGTH         PIC S9(8) COMP-4.
        01 CURRENTTIME        PIC S9(15) COMP-3.
-       01 ABENDCODE          PIC X(4) VALUE SPACES.
        01 CHANNELNAME        PIC X(16) VALUE SPACES.
+
+      *  SET ONCE RESP-ERROR HAS ALREADY TRIED TO PUT DIAGNOSTICS TO
+      *  THE CALLER, SO A SECOND CICS FAILURE WHILE DOING SO CANNOT
+      *  LOOP BACK INTO RESP-ERROR AGAIN
+       01 RESP-ERROR-SW      PIC X VALUE 'N'.
+           88 RESP-ERROR-HANDLED  VALUE 'Y'.
+      *  SET ONCE THE REAL BUSINESS RESULT HAS BEEN SUCCESSFULLY PUT
+      *  TO OUTPUT-CONT, SO A LATER FAILURE PUTTING ERROR-CONT OR
+      *  DATE-CONT CANNOT GO BACK AND OVERWRITE THAT RESULT WITH A
+      *  GENERIC FAILURE MESSAGE
+       01 OUTPUT-CONT-SW     PIC X VALUE 'N'.
+           88 OUTPUT-CONT-SENT    VALUE 'Y'.
        01 INPUTSTRING        PIC X(72) VALUE SPACES.
        01 QUESTIONNO         PIC X(5)  VALUE SPACES.
-       01 OUTPUTSTRING       PIC X(400) VALUE SPACES.
+       01 OUTPUTSTRING       PIC X(450) VALUE SPACES.
        01 RESPCODE           PIC S9(8) COMP-4 VALUE 0.
        01 RESPCODE2          PIC S9(8) COMP-4 VALUE 0.
        01 DATE-TIME.
@@ -43,7 +54,7 @@
          03 ERRORSTRING        PIC X(32) VALUE SPACES.
        01 WORK-AREAS.
            05  ERR-CODE         PIC S9(8) COMP.
-           05  RECLEN           PIC S9(4) COMP VALUE 385.
+           05  RECLEN           PIC S9(4) COMP VALUE 415.
       *
       *  VSAM CUSTOMER RECORD LAYOUT
       *
@@ -56,6 +67,8 @@
            05 ANSTWO-FILE           PIC 9(4).
            05 ANSWERTHREE-FILE      PIC X(90).
            05 ANSTHREE-FILE         PIC 9(4).
+           05 CATEGORY-FILE         PIC X(20).
+           05 DIFFICULTY-FILE       PIC X(10).
 
        PROCEDURE DIVISION.
       *  -----------------------------------------------------------
@@ -66,10 +79,15 @@
            EXEC CICS ASSIGN CHANNEL(CHANNELNAME)
                             END-EXEC.
 
-      *  If no channel passed in, terminate with abend code NOCH
+      *  If no channel passed in, report it to the caller and return
+      *  normally instead of abending -- this is a RESTful-style
+      *  service, so a caller mistake should come back as a response,
+      *  not a dump
            IF CHANNELNAME = SPACES THEN
-               MOVE 'NOCH' TO ABENDCODE
-               PERFORM ABEND-ROUTINE
+               MOVE 'NO CHANNEL PASSED TO PROGRAM' TO OUTPUTSTRING
+               MOVE 'NOCH' TO ERRORCMD
+               MOVE 'NO CHANNEL PASSED TO PROGRAM' TO ERRORSTRING
+               PERFORM PUT-TO-CONTAINER
            END-IF.
 
 
@@ -104,6 +122,8 @@
               CONTINUE
            ELSE
               MOVE 'QUESTION NUMBER IS NOT NUMERIC' TO OUTPUTSTRING
+              MOVE 'VALIDATION' TO ERRORCMD
+              MOVE 'QUESTION NUMBER IS NOT NUMERIC' TO ERRORSTRING
               PERFORM PUT-TO-CONTAINER.
       *       PERFORM NORMAL-RETURN.
 
@@ -128,14 +148,20 @@
                      ANSTWO-FILE DELIMITED BY SIZE
                      ANSWERTHREE-FILE DELIMITED BY SIZE
                      ANSTHREE-FILE DELIMITED BY SIZE
+                     CATEGORY-FILE DELIMITED BY SIZE
+                     DIFFICULTY-FILE DELIMITED BY SIZE
                      INTO OUTPUTSTRING
                   END-STRING
                WHEN DFHRESP(NOTFND)
                   MOVE 'CUSTOMER RECORD NOT FOUND' TO OUTPUTSTRING
+                  MOVE 'READ' TO ERRORCMD
+                  MOVE 'CUSTOMER RECORD NOT FOUND' TO ERRORSTRING
                   PERFORM PUT-TO-CONTAINER
                WHEN OTHER
                   MOVE 'FILE READ ERROR. CONTACT WB SUPPORT' TO
                         OUTPUTSTRING
+                  MOVE 'READ' TO ERRORCMD
+                  MOVE 'FILE READ ERROR' TO ERRORSTRING
                   PERFORM PUT-TO-CONTAINER
            END-EVALUATE.
 
@@ -153,6 +179,8 @@
 
            IF RESPCODE NOT = DFHRESP(NORMAL)
              PERFORM RESP-ERROR
+           ELSE
+             SET OUTPUT-CONT-SENT TO TRUE
            END-IF.
 
       *
@@ -209,16 +237,29 @@
 
       *  -----------------------------------------------------------
        RESP-ERROR.
-             MOVE 'EDUC' TO ABENDCODE
-             PERFORM ABEND-ROUTINE.
+      *
+      *    A CICS COMMAND FAILED.  REPORT IT TO THE CALLER AND RETURN
+      *    NORMALLY RATHER THAN ABENDING.  THE SWITCH GUARDS AGAINST
+      *    LOOPING BACK HERE IF THE ATTEMPT TO PUT THE DIAGNOSTICS
+      *    ITSELF FAILS (E.G. BECAUSE THERE WAS NO CHANNEL TO BEGIN
+      *    WITH)
+      *
+           IF RESP-ERROR-HANDLED
+              PERFORM NORMAL-RETURN
+           END-IF.
 
-           PERFORM NORMAL-RETURN.
+      *  IF THE REAL RESULT HAS ALREADY REACHED THE CALLER, DO NOT
+      *  OVERWRITE IT WITH A GENERIC FAILURE MESSAGE -- JUST RETURN
+           IF OUTPUT-CONT-SENT
+              PERFORM NORMAL-RETURN
+           END-IF.
 
-      *  -----------------------------------------------------------
-      *  Abnormal end
-      *  -----------------------------------------------------------
-       ABEND-ROUTINE.
-           EXEC CICS ABEND ABCODE(ABENDCODE) END-EXEC.
+           SET RESP-ERROR-HANDLED TO TRUE.
+           MOVE 'CICS REQUEST FAILED. CONTACT WB SUPPORT' TO
+                 OUTPUTSTRING.
+           MOVE 'EDUC' TO ERRORCMD.
+           MOVE 'CICS REQUEST FAILED' TO ERRORSTRING.
+           PERFORM PUT-TO-CONTAINER.
 
       *  -----------------------------------------------------------
       *  Finish
