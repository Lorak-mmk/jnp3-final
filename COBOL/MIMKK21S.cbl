@@ -5,7 +5,7 @@
       ******************************************************************
 
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. RESTFI09
+       PROGRAM-ID. RESTFI09.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -26,18 +26,31 @@
        01 INPUTLENGTH        PIC S9(8) COMP-4.
        01 DATALENGTH         PIC S9(8) COMP-4.
        01 CURRENTTIME        PIC S9(15) COMP-3.
-       01 ABENDCODE          PIC X(4) VALUE SPACES.
        01 CHANNELNAME        PIC X(16) VALUE SPACES.
-       01 INPUTSTRING        PIC X(400) VALUE SPACES.
 
-       01 QUESTIONNO         PIC 9(5)  VALUE SPACES.
+      *  SET ONCE RESP-ERROR HAS ALREADY TRIED TO PUT DIAGNOSTICS TO
+      *  THE CALLER, SO A SECOND CICS FAILURE WHILE DOING SO CANNOT
+      *  LOOP BACK INTO RESP-ERROR AGAIN
+       01 RESP-ERROR-SW      PIC X VALUE 'N'.
+           88 RESP-ERROR-HANDLED  VALUE 'Y'.
+      *  SET ONCE THE REAL BUSINESS RESULT HAS BEEN SUCCESSFULLY PUT
+      *  TO OUTPUT-CONT, SO A LATER FAILURE PUTTING ERROR-CONT OR
+      *  DATE-CONT CANNOT GO BACK AND OVERWRITE THAT RESULT WITH A
+      *  GENERIC FAILURE MESSAGE
+       01 OUTPUT-CONT-SW     PIC X VALUE 'N'.
+           88 OUTPUT-CONT-SENT    VALUE 'Y'.
+       01 INPUTSTRING        PIC X(450) VALUE SPACES.
+
+       01 QUESTIONNO         PIC 9(5)  VALUE ZEROS.
        01 QUESTION           PIC X(98) VALUE SPACES.
        01 ANSWERONE          PIC X(90) VALUE SPACES.
-       01 ANSONE             PIC 9(4) VALUE SPACES.
+       01 ANSONE             PIC 9(4) VALUE ZEROS.
        01 ANSWERTWO          PIC X(90) VALUE SPACES.
-       01 ANSTWO             PIC 9(4) VALUE SPACES.
+       01 ANSTWO             PIC 9(4) VALUE ZEROS.
        01 ANSWERTHREE        PIC X(90) VALUE SPACES.
-       01 ANSTHREE           PIC 9(4) VALUE SPACES.
+       01 ANSTHREE           PIC 9(4) VALUE ZEROS.
+       01 CATEGORY           PIC X(20) VALUE SPACES.
+       01 DIFFICULTY         PIC X(10) VALUE SPACES.
 
        01 OUTPUTSTRING       PIC X(400) VALUE SPACES.
        01 RESPCODE           PIC S9(8) COMP-4 VALUE 0.
@@ -52,7 +65,14 @@
          03 ERRORSTRING        PIC X(32) VALUE SPACES.
        01 WORK-AREAS.
            05  ERR-CODE         PIC S9(8) COMP.
-           05  RECLEN           PIC S9(4) COMP VALUE 385.
+           05  RECLEN           PIC S9(4) COMP VALUE 415.
+      *
+      *  THE VALUE THAT MARKS WHICH OF ANSONE/ANSTWO/ANSTHREE IS THE
+      *  CORRECT ANSWER, AND A COUNTER USED TO VALIDATE THERE IS
+      *  EXACTLY ONE
+      *
+       01 CORRECT-MARK          PIC 9(4) VALUE 1.
+       01 CORRECT-COUNT         PIC 9(1) VALUE ZEROS.
       *
       *  VSAM CUSTOMER RECORD LAYOUT
       *
@@ -65,6 +85,13 @@
            05 ANSTWO-FILE           PIC 9(4).
            05 ANSWERTHREE-FILE      PIC X(90).
            05 ANSTHREE-FILE         PIC 9(4).
+           05 CATEGORY-FILE         PIC X(20).
+           05 DIFFICULTY-FILE       PIC X(10).
+      *
+      *  SCRATCH AREA FOR THE READ-FOR-UPDATE USED TO TEST WHETHER
+      *  QUESTIONNO-FILE ALREADY EXISTS BEFORE REWRITE/WRITE
+      *
+       01  OLD-RECORD-AREA         PIC X(415).
 
        PROCEDURE DIVISION.
       *  -----------------------------------------------------------
@@ -75,10 +102,15 @@
            EXEC CICS ASSIGN CHANNEL(CHANNELNAME)
                             END-EXEC.
 
-      *  If no channel passed in, terminate with abend code NOCH
+      *  If no channel passed in, report it to the caller and return
+      *  normally instead of abending -- this is a RESTful-style
+      *  service, so a caller mistake should come back as a response,
+      *  not a dump
            IF CHANNELNAME = SPACES THEN
-               MOVE 'NOCH' TO ABENDCODE
-               PERFORM ABEND-ROUTINE
+               MOVE 'NO CHANNEL PASSED TO PROGRAM' TO OUTPUTSTRING
+               MOVE 'NOCH' TO ERRORCMD
+               MOVE 'NO CHANNEL PASSED TO PROGRAM' TO ERRORSTRING
+               PERFORM PUT-TO-CONTAINER
            END-IF.
 
 
@@ -109,15 +141,37 @@
            UNSTRING INPUTSTRING DELIMITED BY ':'
              INTO QUESTIONNO QUESTION ANSWERONE ANSONE
              ANSWERTWO ANSTWO ANSWERTHREE ANSTHREE
+             CATEGORY DIFFICULTY
            END-UNSTRING.
 
            IF QUESTIONNO IS NUMERIC
               CONTINUE
            ELSE
               MOVE 'QUESTION NUMBER IS NOT NUMERIC' TO OUTPUTSTRING
+              MOVE 'VALIDATION' TO ERRORCMD
+              MOVE 'QUESTION NUMBER IS NOT NUMERIC' TO ERRORSTRING
               PERFORM PUT-TO-CONTAINER.
       *       PERFORM NORMAL-RETURN.
 
+      *  Validate the answer data before it is ever written: exactly
+      *  one of the three answer slots must mark the correct answer
+           MOVE ZEROS TO CORRECT-COUNT.
+           IF ANSONE = CORRECT-MARK
+              ADD 1 TO CORRECT-COUNT
+           END-IF.
+           IF ANSTWO = CORRECT-MARK
+              ADD 1 TO CORRECT-COUNT
+           END-IF.
+           IF ANSTHREE = CORRECT-MARK
+              ADD 1 TO CORRECT-COUNT
+           END-IF.
+           IF CORRECT-COUNT NOT = 1
+              MOVE 'NO VALID CORRECT ANSWER MARKED' TO OUTPUTSTRING
+              MOVE 'VALIDATION' TO ERRORCMD
+              MOVE 'NO VALID CORRECT ANSWER MARKED' TO ERRORSTRING
+              PERFORM PUT-TO-CONTAINER
+           END-IF.
+
            MOVE SPACES TO WBVSCUST-RECORD-LAYOUT
               MOVE QUESTIONNO         TO QUESTIONNO-FILE
               MOVE QUESTION           TO QUESTION-FILE
@@ -126,7 +180,9 @@
               MOVE ANSWERTWO          TO ANSWERTWO-FILE
               MOVE ANSTWO             TO ANSTWO-FILE
               MOVE ANSWERTHREE        TO ANSWERTHREE-FILE
-              MOVE ANSTHREE           TO ANSTHREE-FILE.
+              MOVE ANSTHREE           TO ANSTHREE-FILE
+              MOVE CATEGORY           TO CATEGORY-FILE
+              MOVE DIFFICULTY         TO DIFFICULTY-FILE.
 
            STRING
              QUESTION DELIMITED BY SPACE
@@ -135,24 +191,27 @@
            END-STRING.
       *WRITE-CUSTOMER-FILE.
       *
-      *    USING THE VALID CUSTNO, READ THE FILE,
-      *       CHECK FOR ERRORS, AND IF NONE, MOVE DATA TO CONTAINER
+      *    FIND OUT WHETHER QUESTIONNO-FILE ALREADY EXISTS.  IF IT
+      *    DOES, REWRITE THE RECORD IN PLACE INSTEAD OF ADDING A NEW
+      *    ONE.  IF IT DOESN'T, ADD IT AS A NEW RECORD.
       *
-           EXEC CICS WRITE FILE('MIMKK21B')
-                          FROM(WBVSCUST-RECORD-LAYOUT)
+           EXEC CICS READ FILE('MIMKK21B')
+                          INTO(OLD-RECORD-AREA)
                           RIDFLD(QUESTIONNO-FILE)
                           LENGTH(RECLEN)
+                          UPDATE
                           RESP(ERR-CODE)
                           END-EXEC
            EVALUATE ERR-CODE
                WHEN DFHRESP(NORMAL)
-                  CONTINUE
+                  PERFORM REWRITE-QUESTION-FILE
                WHEN DFHRESP(NOTFND)
-                  MOVE 'CUSTOMER RECORD NOT FOUND' TO OUTPUTSTRING
-                  PERFORM PUT-TO-CONTAINER
+                  PERFORM ADD-QUESTION-FILE
                WHEN OTHER
-                  MOVE 'FILE READ ERRORL. CONTACT WB SUPPORT' TO
+                  MOVE 'FILE READ ERROR. CONTACT WB SUPPORT' TO
                         OUTPUTSTRING
+                  MOVE 'READ' TO ERRORCMD
+                  MOVE 'FILE READ ERROR' TO ERRORSTRING
                   PERFORM PUT-TO-CONTAINER
            END-EVALUATE.
 
@@ -170,6 +229,8 @@
 
            IF RESPCODE NOT = DFHRESP(NORMAL)
              PERFORM RESP-ERROR
+           ELSE
+             SET OUTPUT-CONT-SENT TO TRUE
            END-IF.
 
       *
@@ -226,16 +287,29 @@
 
       *  -----------------------------------------------------------
        RESP-ERROR.
-             MOVE 'EDUC' TO ABENDCODE
-             PERFORM ABEND-ROUTINE.
+      *
+      *    A CICS COMMAND FAILED.  REPORT IT TO THE CALLER AND RETURN
+      *    NORMALLY RATHER THAN ABENDING.  THE SWITCH GUARDS AGAINST
+      *    LOOPING BACK HERE IF THE ATTEMPT TO PUT THE DIAGNOSTICS
+      *    ITSELF FAILS (E.G. BECAUSE THERE WAS NO CHANNEL TO BEGIN
+      *    WITH)
+      *
+           IF RESP-ERROR-HANDLED
+              PERFORM NORMAL-RETURN
+           END-IF.
 
-           PERFORM NORMAL-RETURN.
+      *  IF THE REAL RESULT HAS ALREADY REACHED THE CALLER, DO NOT
+      *  OVERWRITE IT WITH A GENERIC FAILURE MESSAGE -- JUST RETURN
+           IF OUTPUT-CONT-SENT
+              PERFORM NORMAL-RETURN
+           END-IF.
 
-      *  -----------------------------------------------------------
-      *  Abnormal end
-      *  -----------------------------------------------------------
-       ABEND-ROUTINE.
-           EXEC CICS ABEND ABCODE(ABENDCODE) END-EXEC.
+           SET RESP-ERROR-HANDLED TO TRUE.
+           MOVE 'CICS REQUEST FAILED. CONTACT WB SUPPORT' TO
+                 OUTPUTSTRING.
+           MOVE 'EDUC' TO ERRORCMD.
+           MOVE 'CICS REQUEST FAILED' TO ERRORSTRING.
+           PERFORM PUT-TO-CONTAINER.
 
       *  -----------------------------------------------------------
       *  Finish
@@ -244,3 +318,52 @@
        NORMAL-RETURN.
            EXEC CICS RETURN END-EXEC.
            GOBACK.
+
+      *  -----------------------------------------------------------
+       REWRITE-QUESTION-FILE.
+      *
+      *    QUESTIONNO-FILE ALREADY EXISTS AND IS NOW HELD FOR UPDATE,
+      *    SO REWRITE IT WITH THE NEW QUESTION/ANSWER DATA
+      *
+           EXEC CICS REWRITE FILE('MIMKK21B')
+                          FROM(WBVSCUST-RECORD-LAYOUT)
+                          LENGTH(RECLEN)
+                          RESP(ERR-CODE)
+                          END-EXEC
+           EVALUATE ERR-CODE
+               WHEN DFHRESP(NORMAL)
+                  CONTINUE
+               WHEN OTHER
+                  MOVE 'FILE REWRITE ERROR. CONTACT WB SUPPORT' TO
+                        OUTPUTSTRING
+                  MOVE 'REWRITE' TO ERRORCMD
+                  MOVE 'FILE REWRITE ERROR' TO ERRORSTRING
+                  PERFORM PUT-TO-CONTAINER
+           END-EVALUATE.
+
+       ADD-QUESTION-FILE.
+      *
+      *    QUESTIONNO-FILE DOES NOT EXIST YET, SO ADD IT AS A NEW
+      *    RECORD
+      *
+           EXEC CICS WRITE FILE('MIMKK21B')
+                          FROM(WBVSCUST-RECORD-LAYOUT)
+                          RIDFLD(QUESTIONNO-FILE)
+                          LENGTH(RECLEN)
+                          RESP(ERR-CODE)
+                          END-EXEC
+           EVALUATE ERR-CODE
+               WHEN DFHRESP(NORMAL)
+                  CONTINUE
+               WHEN DFHRESP(DUPREC)
+                  MOVE 'QUESTION ALREADY EXISTS' TO OUTPUTSTRING
+                  MOVE 'WRITE' TO ERRORCMD
+                  MOVE 'QUESTION ALREADY EXISTS' TO ERRORSTRING
+                  PERFORM PUT-TO-CONTAINER
+               WHEN OTHER
+                  MOVE 'FILE WRITE ERROR. CONTACT WB SUPPORT' TO
+                        OUTPUTSTRING
+                  MOVE 'WRITE' TO ERRORCMD
+                  MOVE 'FILE WRITE ERROR' TO ERRORSTRING
+                  PERFORM PUT-TO-CONTAINER
+           END-EVALUATE.
