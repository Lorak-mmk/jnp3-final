@@ -0,0 +1,18 @@
+//MIMKK21E JOB (ACCTNO),'NIGHTLY EXTRACT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-----------------------------------------------------------------*
+//* MIMKK21E - NIGHTLY EXTRACT/BACKUP OF THE MIMKK21B QUESTION FILE  *
+//*                                                                  *
+//* BROWSES MIMKK21B IN QUESTIONNO-FILE KEY SEQUENCE AND WRITES      *
+//* EVERY RECORD TO A SEQUENTIAL BACKUP DATA SET.  RUN NIGHTLY,      *
+//* AFTER ONLINE CLOSEDOWN, FROM THE SCHEDULER.                      *
+//*-----------------------------------------------------------------*
+//EXTRACT  EXEC PGM=MIMKK21E
+//STEPLIB  DD   DSN=WB.MIMKK21.LOADLIB,DISP=SHR
+//QFILE    DD   DSN=WB.MIMKK21.QUESTION.VSAM,DISP=SHR
+//EXTOUT   DD   DSN=WB.MIMKK21.QUESTION.EXTRACT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=415,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
