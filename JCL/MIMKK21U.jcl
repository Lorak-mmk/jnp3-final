@@ -0,0 +1,18 @@
+//MIMKK21U JOB (ACCTNO),'QUESTION SET LOAD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-----------------------------------------------------------------*
+//* MIMKK21U - BULK LOAD A NEW QUESTION SET INTO MIMKK21B            *
+//*                                                                  *
+//* READS THE ':'-DELIMITED QUESTION RECORDS IN LOADIN (SAME LAYOUT  *
+//* AS INPUTDATA ACCEPTED BY MIMKK21S) AND LOADS THEM INTO MIMKK21B. *
+//* REJECTED QUESTIONNOS (DUPLICATE KEY, NOT NUMERIC, BAD ANSWER     *
+//* DATA) ARE LISTED ON SYSOUT ALONGSIDE THOSE LOADED CLEAN.         *
+//*                                                                  *
+//* SUBMIT WITH LOADIN POINTING AT THE INCOMING QUESTION SET.        *
+//*-----------------------------------------------------------------*
+//BULKLOAD EXEC PGM=MIMKK21U
+//STEPLIB  DD   DSN=WB.MIMKK21.LOADLIB,DISP=SHR
+//LOADIN   DD   DSN=WB.MIMKK21.QUESTION.NEWSET,DISP=SHR
+//QFILE    DD   DSN=WB.MIMKK21.QUESTION.VSAM,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
